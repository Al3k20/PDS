@@ -0,0 +1,27 @@
+//SOMALOTE JOB (ACCT),'SOMA EM LOTE',CLASS=A,MSGCLASS=X
+//*
+//* Executa SomaNumerosLote sobre um lote de pares NUM1/NUM2
+//* lido de TRANS-IN, sem intervenção do operador.
+//*
+//STEP1    EXEC PGM=SOMALOTE
+//STEPLIB  DD DSN=PROD.SOMANUM.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.SOMANUM.TRANSIN,DISP=SHR
+//RELOUT   DD DSN=PROD.SOMANUM.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//REJOUT   DD DSN=PROD.SOMANUM.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//*
+//* DAILYTOT.DAT, AUDITLOG.LOG, GL-INTERFACE.DAT e CONTROL-TOTALS.DAT
+//* sao resolvidos pelo programa via ASSIGN TO DYNAMIC (nomes fixos em
+//* WORKING-STORAGE), nao por DD explicita; DAILYTOT.DAT e o mesmo
+//* arquivo indexado usado por SomaNumeros/SomaRelatorio (ver
+//* WS-DailyTotals-FileName nesses programas), para que os totais
+//* gravados aqui em lote sejam lidos de volta pelas rotinas
+//* interativas e pelo relatorio. As DDs abaixo documentam os data
+//* sets reais por trás desses nomes para quem mantém o job stream.
+//DAILYTOT DD DSN=PROD.SOMANUM.DAILYTOT,DISP=SHR
+//AUDITLOG DD DSN=PROD.SOMANUM.AUDITLOG,DISP=SHR
+//GLINTERF DD DSN=PROD.SOMANUM.GLINTERF,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=27)
+//CTLTOTAL DD DSN=PROD.SOMANUM.CTLTOTAL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
