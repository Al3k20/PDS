@@ -2,22 +2,452 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. SomaNumeros.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DailyTotalsFile ASSIGN TO DYNAMIC WS-DailyTotals-FileName
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DT-Chave
+        FILE STATUS IS WS-DailyTotals-Status.
+
+    SELECT AuditLogFile ASSIGN TO DYNAMIC WS-AuditLog-FileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+
+    SELECT CheckpointFile ASSIGN TO DYNAMIC WS-Checkpoint-FileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+
+    SELECT GLInterfaceFile ASSIGN TO DYNAMIC WS-GLInterface-FileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLInterface-Status.
+
+    SELECT ControlTotalsFile ASSIGN TO DYNAMIC WS-ControlTotals-FileName
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CT-Chave-Data
+        FILE STATUS IS WS-ControlTotals-Status.
 
 DATA DIVISION.
+FILE SECTION.
+FD  DailyTotalsFile.
+COPY "DAILYTOT.CPY".
+
+FD  AuditLogFile.
+01  AuditLogRec              PIC X(80).
+
+FD  CheckpointFile.
+01  CheckpointRec            PIC X(8).
+
+FD  GLInterfaceFile.
+COPY "GLINTERF.CPY".
+
+FD  ControlTotalsFile.
+COPY "CTLTOTAL.CPY".
+
 WORKING-STORAGE SECTION.
-01 Num1       PIC 9(5).
-01 Num2       PIC 9(5).
-01 Soma       PIC 9(5).
+01  Soma                    PIC S9(9).
+
+01  WS-Max-Numeros          PIC 9(3) VALUE 999.
+01  WS-Qtd-Alvo             PIC 9(3).
+01  WS-Qtd-Atual            PIC 9(3) VALUE 0.
+01  WS-Indice               PIC 9(3).
+
+01  WS-Numero-Tab.
+    05 WS-Numero            PIC S9(7) OCCURS 999 TIMES.
+
+01  WS-Entrada              PIC X(8).
+01  WS-Entrada-Compacta     PIC X(8).
+01  WS-Sinal                PIC X VALUE SPACE.
+01  WS-Digitos              PIC X(7) JUSTIFIED RIGHT.
+01  WS-Digitos-Num          PIC 9(7).
+01  WS-Valor-Validado       PIC S9(7).
+
+01  WS-Entrada-Valida       PIC X VALUE 'N'.
+    88 EntradaValida        VALUE 'Y'.
+    88 EntradaInvalida      VALUE 'N'.
+
+01  WS-Qtd-Entrada-Valida   PIC X VALUE 'N'.
+    88 QtdValida            VALUE 'Y'.
+    88 QtdInvalida          VALUE 'N'.
+
+*> DAILYTOT.DAT e resolvido pelo runtime a partir do nome fixo
+*> abaixo; em lote (SomaNumerosLote) o mesmo arquivo indexado e
+*> aberto sob esse nome via ASSIGN TO DYNAMIC (ver JCL SOMALOTE,
+*> DD DAILYTOT/DSN=PROD.SOMANUM.DAILYTOT), garantindo que os totais
+*> gravados em lote sejam lidos aqui.
+01  WS-DailyTotals-FileName PIC X(100) VALUE "DAILYTOT.DAT".
+01  WS-DailyTotals-Status   PIC XX.
+
+01  WS-Operador              PIC X(8).
+
+01  WS-AuditLog-FileName     PIC X(100) VALUE "AUDITLOG.LOG".
+01  WS-AuditLog-Status       PIC XX.
+
+01  WS-Checkpoint-FileName   PIC X(100) VALUE "CHECKPOINT.DAT".
+01  WS-Checkpoint-Status     PIC XX.
+01  WS-Checkpoint-Valor      PIC -(7)9.
+01  WS-Checkpoint-Qtd-Edit   PIC 9(7).
+01  WS-Qtd-Alvo-Recuperada   PIC 9(3).
+01  WS-Qtd-Atual-Recuperada  PIC 9(3).
+
+01  WS-Retomando             PIC X VALUE 'N'.
+    88 Retomando             VALUE 'Y'.
+    88 NaoRetomando          VALUE 'N'.
+
+01  WS-Resposta              PIC X VALUE SPACE.
+    88 RespostaSim           VALUE 'S' 's'.
+
+01  WS-GLInterface-FileName  PIC X(100) VALUE "GL-INTERFACE.DAT".
+01  WS-GLInterface-Status    PIC XX.
+01  WS-GL-Conta              PIC X(10) VALUE "0001000000".
+
+01  WS-ControlTotals-FileName PIC X(100) VALUE "CONTROL-TOTALS.DAT".
+01  WS-ControlTotals-Status   PIC XX.
+
+01  WS-Soma-Edit              PIC -(9)9.
+01  WS-CT-Valor-Edit          PIC -(9)9.
+
+01  WS-Data-Hora-Sistema.
+    05 WS-Data-Sistema      PIC 9(8).
+    05 WS-Hora-Sistema      PIC 9(6).
+    05 FILLER               PIC X(8).
+
+01  WS-Linha-Auditoria.
+    05 LA-Data               PIC 9(4)/99/99.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LA-Hora.
+        10 LA-HH             PIC 99.
+        10 FILLER            PIC X VALUE ':'.
+        10 LA-MM             PIC 99.
+        10 FILLER            PIC X VALUE ':'.
+        10 LA-SS             PIC 99.
+    05 FILLER                PIC X(2) VALUE SPACES.
+    05 LA-Operador            PIC X(9).
+    05 FILLER                PIC X(6) VALUE "QTD = ".
+    05 LA-Qtd                PIC ZZ9.
+    05 FILLER                PIC X(9) VALUE "  SOMA = ".
+    05 LA-Soma                PIC -(9)9.
+
+01  WS-Linha-Auditoria-Detalhe.
+    05 FILLER                PIC X(6) VALUE SPACES.
+    05 FILLER                PIC X(4) VALUE "NUM ".
+    05 LAD-Indice             PIC ZZ9.
+    05 FILLER                PIC X(3) VALUE " = ".
+    05 LAD-Valor              PIC -(7)9.
 
 PROCEDURE DIVISION.
-    DISPLAY "Digite o primeiro número: ".
-    ACCEPT Num1.
+0000-Main.
+    ACCEPT WS-Operador FROM ENVIRONMENT "USER"
+    IF WS-Operador = SPACES
+        MOVE "N/A" TO WS-Operador
+    END-IF
 
-    DISPLAY "Digite o segundo número: ".
-    ACCEPT Num2.
+    PERFORM 0500-Verificar-Checkpoint
+    IF NOT Retomando
+        PERFORM 0300-Obter-Quantidade
+        MOVE 0 TO WS-Qtd-Atual
+    END-IF
 
-    COMPUTE Soma = Num1 + Num2.
+    PERFORM 1000-Obter-Numeros UNTIL WS-Qtd-Atual >= WS-Qtd-Alvo
+    PERFORM 1500-Somar-Tabela
 
-    DISPLAY "A soma dos números é: " Soma.
+    MOVE Soma TO WS-Soma-Edit
+    DISPLAY "A soma dos números é: " WS-Soma-Edit
+
+    PERFORM 8700-Verificar-Total-Controle
+    PERFORM 8000-Gravar-Total-Diario
+    PERFORM 9000-Gravar-Auditoria
+    PERFORM 9500-Gravar-Interface-Contabil
+    PERFORM 1700-Apagar-Checkpoint
 
     STOP RUN.
+
+0300-Obter-Quantidade.
+    SET QtdInvalida TO TRUE
+    PERFORM UNTIL QtdValida
+        DISPLAY "Quantos números deseja somar? (1 a " WS-Max-Numeros "): "
+        ACCEPT WS-Entrada
+        PERFORM 0350-Validar-Quantidade
+    END-PERFORM.
+
+0350-Validar-Quantidade.
+    SET QtdInvalida TO TRUE
+    MOVE SPACES TO WS-Digitos
+    MOVE FUNCTION TRIM(WS-Entrada) TO WS-Entrada-Compacta
+    IF WS-Entrada-Compacta = SPACES
+        DISPLAY "Entrada em branco. Informe a quantidade de 1 a "
+            WS-Max-Numeros "."
+    ELSE
+        IF WS-Entrada-Compacta(1:1) = "-"
+            DISPLAY "A quantidade não pode ser negativa."
+        ELSE
+            MOVE FUNCTION TRIM(WS-Entrada-Compacta) TO WS-Digitos
+            INSPECT WS-Digitos REPLACING LEADING SPACE BY ZERO
+            IF WS-Digitos IS NUMERIC
+                MOVE WS-Digitos TO WS-Digitos-Num
+                IF WS-Digitos-Num >= 1 AND WS-Digitos-Num <= WS-Max-Numeros
+                    MOVE WS-Digitos-Num TO WS-Qtd-Alvo
+                    SET QtdValida TO TRUE
+                ELSE
+                    DISPLAY "Quantidade fora de faixa (1 a "
+                        WS-Max-Numeros ")."
+                END-IF
+            ELSE
+                DISPLAY "Entrada inválida. Digite apenas números."
+            END-IF
+        END-IF
+    END-IF.
+
+0500-Verificar-Checkpoint.
+    SET NaoRetomando TO TRUE
+    OPEN INPUT CheckpointFile
+    IF WS-Checkpoint-Status = "00"
+        READ CheckpointFile
+            AT END
+                CONTINUE
+        END-READ
+        IF WS-Checkpoint-Status = "00"
+            MOVE CheckpointRec TO WS-Checkpoint-Qtd-Edit
+            MOVE WS-Checkpoint-Qtd-Edit TO WS-Qtd-Alvo-Recuperada
+            READ CheckpointFile
+            IF WS-Checkpoint-Status = "00"
+                MOVE CheckpointRec TO WS-Checkpoint-Qtd-Edit
+                MOVE WS-Checkpoint-Qtd-Edit TO WS-Qtd-Atual-Recuperada
+                PERFORM VARYING WS-Indice FROM 1 BY 1
+                        UNTIL WS-Indice > WS-Qtd-Atual-Recuperada
+                    READ CheckpointFile
+                    IF WS-Checkpoint-Status = "00"
+                        MOVE CheckpointRec TO WS-Entrada
+                        PERFORM 1900-Validar-Entrada
+                        IF EntradaValida
+                            MOVE WS-Valor-Validado TO WS-Numero(WS-Indice)
+                        END-IF
+                    END-IF
+                END-PERFORM
+                DISPLAY "Sessão anterior interrompida encontrada: "
+                    WS-Qtd-Atual-Recuperada " de " WS-Qtd-Alvo-Recuperada
+                    " números já informados. Retomar? (S/N): "
+                ACCEPT WS-Resposta
+                IF RespostaSim
+                    MOVE WS-Qtd-Alvo-Recuperada TO WS-Qtd-Alvo
+                    MOVE WS-Qtd-Atual-Recuperada TO WS-Qtd-Atual
+                    SET Retomando TO TRUE
+                END-IF
+            END-IF
+        END-IF
+        CLOSE CheckpointFile
+    END-IF.
+
+1600-Gravar-Checkpoint.
+    OPEN OUTPUT CheckpointFile
+    IF WS-Checkpoint-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR CHECKPOINT: " WS-Checkpoint-Status
+    ELSE
+        MOVE WS-Qtd-Alvo TO WS-Checkpoint-Qtd-Edit
+        WRITE CheckpointRec FROM WS-Checkpoint-Qtd-Edit
+        MOVE WS-Qtd-Atual TO WS-Checkpoint-Qtd-Edit
+        WRITE CheckpointRec FROM WS-Checkpoint-Qtd-Edit
+        PERFORM VARYING WS-Indice FROM 1 BY 1 UNTIL WS-Indice > WS-Qtd-Atual
+            MOVE WS-Numero(WS-Indice) TO WS-Checkpoint-Valor
+            WRITE CheckpointRec FROM WS-Checkpoint-Valor
+        END-PERFORM
+        IF WS-Checkpoint-Status NOT = "00"
+            DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR O CHECKPOINT: "
+                WS-Checkpoint-Status
+        END-IF
+        CLOSE CheckpointFile
+    END-IF.
+
+1700-Apagar-Checkpoint.
+    OPEN OUTPUT CheckpointFile
+    IF WS-Checkpoint-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL LIMPAR O CHECKPOINT: "
+            WS-Checkpoint-Status
+    ELSE
+        CLOSE CheckpointFile
+    END-IF.
+
+1000-Obter-Numeros.
+    ADD 1 TO WS-Qtd-Atual
+    SET EntradaInvalida TO TRUE
+    PERFORM UNTIL EntradaValida
+        DISPLAY "Digite o número " WS-Qtd-Atual " de " WS-Qtd-Alvo
+            " (-9999999 a 9999999): "
+        ACCEPT WS-Entrada
+        PERFORM 1900-Validar-Entrada
+        IF EntradaValida
+            MOVE WS-Valor-Validado TO WS-Numero(WS-Qtd-Atual)
+            PERFORM 1600-Gravar-Checkpoint
+        END-IF
+    END-PERFORM.
+
+1500-Somar-Tabela.
+    MOVE 0 TO Soma
+    PERFORM VARYING WS-Indice FROM 1 BY 1 UNTIL WS-Indice > WS-Qtd-Alvo
+        ADD WS-Numero(WS-Indice) TO Soma
+            ON SIZE ERROR
+                DISPLAY "AVISO: A SOMA EXCEDEU A CAPACIDADE DO CAMPO."
+        END-ADD
+    END-PERFORM.
+
+1900-Validar-Entrada.
+    SET EntradaInvalida TO TRUE
+    MOVE SPACES TO WS-Digitos
+    MOVE FUNCTION TRIM(WS-Entrada) TO WS-Entrada-Compacta
+    IF WS-Entrada-Compacta = SPACES
+        DISPLAY "Entrada em branco. Digite um número de -9999999 a 9999999."
+    ELSE
+        IF WS-Entrada-Compacta(1:1) = "-"
+            MOVE "-" TO WS-Sinal
+            MOVE FUNCTION TRIM(WS-Entrada-Compacta(2:7)) TO WS-Digitos
+        ELSE
+            MOVE SPACE TO WS-Sinal
+            MOVE FUNCTION TRIM(WS-Entrada-Compacta) TO WS-Digitos
+        END-IF
+        IF WS-Digitos = SPACES
+            DISPLAY "Entrada inválida. Informe os dígitos após o sinal."
+        ELSE
+            IF WS-Entrada-Compacta(8:1) NOT = SPACE AND WS-Sinal NOT = "-"
+                DISPLAY "Entrada fora de faixa. Máximo de 7 dígitos."
+            ELSE
+                INSPECT WS-Digitos REPLACING LEADING SPACE BY ZERO
+                IF WS-Digitos IS NUMERIC
+                    MOVE WS-Digitos TO WS-Digitos-Num
+                    IF WS-Sinal = "-"
+                        COMPUTE WS-Valor-Validado = 0 - WS-Digitos-Num
+                    ELSE
+                        MOVE WS-Digitos-Num TO WS-Valor-Validado
+                    END-IF
+                    SET EntradaValida TO TRUE
+                ELSE
+                    DISPLAY "Entrada inválida. Digite apenas números, com sinal opcional."
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+8000-Gravar-Total-Diario.
+    PERFORM 8100-Abrir-Total-Diario
+
+    MOVE FUNCTION CURRENT-DATE TO WS-Data-Hora-Sistema
+    MOVE WS-Data-Sistema TO DT-Chave-Data
+    MOVE WS-Hora-Sistema TO DT-Chave-Hora
+    MOVE WS-Operador TO DT-Operador
+    MOVE WS-Qtd-Alvo TO DT-Qtd-Numeros
+    MOVE WS-Numero(1) TO DT-Num1
+    IF WS-Qtd-Alvo >= 2
+        MOVE WS-Numero(2) TO DT-Num2
+    ELSE
+        MOVE 0 TO DT-Num2
+    END-IF
+    MOVE Soma TO DT-Soma
+
+    MOVE 1 TO DT-Chave-Seq
+    WRITE DT-Registro
+    PERFORM UNTIL WS-DailyTotals-Status NOT = "22"
+        ADD 1 TO DT-Chave-Seq
+        WRITE DT-Registro
+    END-PERFORM
+    IF WS-DailyTotals-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR O TOTAL DIARIO: "
+            WS-DailyTotals-Status
+    END-IF
+
+    CLOSE DailyTotalsFile.
+
+8100-Abrir-Total-Diario.
+    OPEN I-O DailyTotalsFile
+    IF WS-DailyTotals-Status = "35"
+        OPEN OUTPUT DailyTotalsFile
+        CLOSE DailyTotalsFile
+        OPEN I-O DailyTotalsFile
+    END-IF
+    IF WS-DailyTotals-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR TOTAL DIARIO: " WS-DailyTotals-Status
+    END-IF.
+
+9000-Gravar-Auditoria.
+    PERFORM 9100-Abrir-Auditoria
+
+    MOVE FUNCTION CURRENT-DATE TO WS-Data-Hora-Sistema
+    MOVE WS-Data-Sistema TO LA-Data
+    MOVE WS-Hora-Sistema(1:2) TO LA-HH
+    MOVE WS-Hora-Sistema(3:2) TO LA-MM
+    MOVE WS-Hora-Sistema(5:2) TO LA-SS
+    MOVE WS-Operador TO LA-Operador
+    MOVE WS-Qtd-Alvo TO LA-Qtd
+    MOVE Soma TO LA-Soma
+
+    WRITE AuditLogRec FROM WS-Linha-Auditoria
+    PERFORM VARYING WS-Indice FROM 1 BY 1 UNTIL WS-Indice > WS-Qtd-Alvo
+        MOVE WS-Indice TO LAD-Indice
+        MOVE WS-Numero(WS-Indice) TO LAD-Valor
+        WRITE AuditLogRec FROM WS-Linha-Auditoria-Detalhe
+    END-PERFORM
+    IF WS-AuditLog-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR A AUDITORIA: "
+            WS-AuditLog-Status
+    END-IF
+
+    CLOSE AuditLogFile.
+
+9100-Abrir-Auditoria.
+    OPEN EXTEND AuditLogFile
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLogFile
+        CLOSE AuditLogFile
+        OPEN EXTEND AuditLogFile
+    END-IF
+    IF WS-AuditLog-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR AUDITORIA: " WS-AuditLog-Status
+    END-IF.
+
+9500-Gravar-Interface-Contabil.
+    PERFORM 9600-Abrir-Interface-Contabil
+
+    MOVE WS-Data-Sistema TO GL-Data
+    MOVE WS-GL-Conta TO GL-Conta
+    MOVE Soma TO GL-Valor
+
+    WRITE GL-Registro
+    IF WS-GLInterface-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR A INTERFACE CONTABIL: "
+            WS-GLInterface-Status
+    END-IF
+
+    CLOSE GLInterfaceFile.
+
+9600-Abrir-Interface-Contabil.
+    OPEN EXTEND GLInterfaceFile
+    IF WS-GLInterface-Status = "35"
+        OPEN OUTPUT GLInterfaceFile
+        CLOSE GLInterfaceFile
+        OPEN EXTEND GLInterfaceFile
+    END-IF
+    IF WS-GLInterface-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR INTERFACE CONTABIL: " WS-GLInterface-Status
+    END-IF.
+
+8700-Verificar-Total-Controle.
+    MOVE FUNCTION CURRENT-DATE TO WS-Data-Hora-Sistema
+    OPEN INPUT ControlTotalsFile
+    IF WS-ControlTotals-Status = "00"
+        MOVE WS-Data-Sistema TO CT-Chave-Data
+        READ ControlTotalsFile
+            INVALID KEY
+                DISPLAY "Nenhum total de controle cadastrado para a data "
+                    WS-Data-Sistema "."
+            NOT INVALID KEY
+                IF Soma NOT = CT-Valor
+                    MOVE CT-Valor TO WS-CT-Valor-Edit
+                    MOVE Soma TO WS-Soma-Edit
+                    DISPLAY "DIVERGENCIA COM O TOTAL DE CONTROLE! "
+                        "ESPERADO: " WS-CT-Valor-Edit
+                        "  OBTIDO: " WS-Soma-Edit
+                ELSE
+                    DISPLAY "Total confere com o total de controle."
+                END-IF
+        END-READ
+        CLOSE ControlTotalsFile
+    END-IF.
