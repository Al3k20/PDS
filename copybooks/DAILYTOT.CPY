@@ -0,0 +1,17 @@
+      *> Layout of one record on the SomaNumeros daily-totals file.
+      *> Shared by SomaNumeros, SomaNumerosLote (writers) and
+      *> SomaRelatorio (reader). SomaNumeros now accepts a variable
+      *> number of entries per run (DT-Qtd-Numeros); DT-Num1/DT-Num2
+      *> keep the first two entries for the report's existing columns
+      *> and are zero when a run has fewer than two. The itemized list
+      *> of every entry beyond the summary lives in AUDITLOG.LOG.
+01  DT-Registro.
+    05 DT-Chave.
+        10 DT-Chave-Data    PIC 9(8).
+        10 DT-Chave-Hora    PIC 9(6).
+        10 DT-Chave-Seq     PIC 9(4).
+    05 DT-Operador           PIC X(8).
+    05 DT-Qtd-Numeros        PIC 9(3).
+    05 DT-Num1               PIC S9(7).
+    05 DT-Num2               PIC S9(7).
+    05 DT-Soma               PIC S9(9).
