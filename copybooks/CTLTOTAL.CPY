@@ -0,0 +1,8 @@
+      *> Layout of one record on the CONTROL-TOTALS file. This file is
+      *> maintained independently of SomaNumeros/SomaNumerosLote (e.g.
+      *> by a reconciliation job or manual entry) and is only ever read
+      *> here, one record per date, to check the computed total against
+      *> the expected control total for that date.
+01  CT-Registro.
+    05 CT-Chave-Data         PIC 9(8).
+    05 CT-Valor              PIC S9(9).
