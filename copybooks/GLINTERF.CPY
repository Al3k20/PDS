@@ -0,0 +1,7 @@
+      *> Layout of one record on the GL interface extract file, picked
+      *> up nightly by the accounting system. Shared by SomaNumeros and
+      *> SomaNumerosLote (both writers only — no reader in this system).
+01  GL-Registro.
+    05 GL-Data               PIC 9(8).
+    05 GL-Conta              PIC X(10).
+    05 GL-Valor              PIC S9(9).
