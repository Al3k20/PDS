@@ -0,0 +1,179 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SomaRelatorio.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DailyTotalsFile ASSIGN TO DYNAMIC WS-DailyTotals-FileName
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DT-Chave
+        FILE STATUS IS WS-DailyTotals-Status.
+
+    SELECT ReportFile ASSIGN TO DYNAMIC WS-Report-FileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Report-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  DailyTotalsFile.
+COPY "DAILYTOT.CPY".
+
+FD  ReportFile.
+01  ReportRec                PIC X(80).
+
+WORKING-STORAGE SECTION.
+*> DAILYTOT.DAT e resolvido pelo runtime a partir do nome fixo
+*> abaixo; em lote (SomaNumerosLote) o mesmo arquivo indexado e
+*> aberto sob esse nome via ASSIGN TO DYNAMIC (ver JCL SOMALOTE,
+*> DD DAILYTOT/DSN=PROD.SOMANUM.DAILYTOT), garantindo que os totais
+*> gravados em lote sejam lidos aqui.
+01  WS-DailyTotals-FileName  PIC X(100) VALUE "DAILYTOT.DAT".
+01  WS-Report-FileName       PIC X(100) VALUE "RELATORIO-DIARIO.TXT".
+01  WS-DailyTotals-Status    PIC XX.
+01  WS-Report-Status         PIC XX.
+
+01  WS-Flags.
+    05 WS-Fim-Arquivo        PIC X VALUE 'N'.
+       88 FimArquivo         VALUE 'Y'.
+    05 WS-Primeiro-Registro  PIC X VALUE 'Y'.
+       88 PrimeiroRegistro   VALUE 'Y'.
+
+01  WS-Dia-Atual             PIC 9(8) VALUE ZERO.
+01  WS-Subtotal-Dia          PIC S9(9) VALUE ZERO.
+01  WS-Qtd-Dia               PIC 9(7) VALUE ZERO.
+01  WS-Grande-Total          PIC S9(9) VALUE ZERO.
+01  WS-Qtd-Total             PIC 9(7) VALUE ZERO.
+
+01  WS-Linha-Titulo          PIC X(80) VALUE
+    "RELATORIO DE TOTAIS DIARIOS - SOMANUMEROS".
+
+01  WS-Linha-Colunas         PIC X(80) VALUE
+    "DATA/HORA            OPERADOR QTD  NUM1     NUM2     SOMA".
+
+01  WS-Linha-Detalhe.
+    05 LD-Data               PIC 9(4)/99/99.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LD-Hora.
+        10 LD-HH             PIC 99.
+        10 FILLER            PIC X VALUE ':'.
+        10 LD-MM             PIC 99.
+        10 FILLER            PIC X VALUE ':'.
+        10 LD-SS             PIC 99.
+    05 FILLER                PIC X(2) VALUE SPACES.
+    05 LD-Operador           PIC X(9).
+    05 LD-Qtd                PIC ZZ9.
+    05 FILLER                PIC X(2) VALUE SPACES.
+    05 LD-Num1               PIC -(7)9.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LD-Num2               PIC -(7)9.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LD-Soma               PIC -(9)9.
+
+01  WS-Linha-Subtotal.
+    05 FILLER                PIC X(28) VALUE "  TOTAL DO DIA (" .
+    05 LS-Data               PIC 9(4)/99/99.
+    05 FILLER                PIC X(4) VALUE ") = ".
+    05 LS-Subtotal           PIC -(9)9.
+
+01  WS-Linha-Grande-Total.
+    05 FILLER                PIC X(20) VALUE "GRANDE TOTAL GERAL =".
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LG-Total              PIC -(9)9.
+
+01  WS-Linha-Branco          PIC X(80) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-Main.
+    PERFORM 1000-Inicializar
+    PERFORM 2000-Ler-E-Imprimir UNTIL FimArquivo
+    PERFORM 3000-Finalizar
+    STOP RUN.
+
+1000-Inicializar.
+    OPEN INPUT DailyTotalsFile
+    IF WS-DailyTotals-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR TOTAL DIARIO: " WS-DailyTotals-Status
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT ReportFile
+    IF WS-Report-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE RELATORIO: " WS-Report-Status
+        STOP RUN
+    END-IF
+    WRITE ReportRec FROM WS-Linha-Titulo
+    WRITE ReportRec FROM WS-Linha-Branco
+    WRITE ReportRec FROM WS-Linha-Colunas
+    WRITE ReportRec FROM WS-Linha-Branco
+
+    MOVE LOW-VALUES TO DT-Chave
+    START DailyTotalsFile KEY IS NOT LESS THAN DT-Chave
+        INVALID KEY SET FimArquivo TO TRUE
+    END-START
+
+    IF NOT FimArquivo
+        PERFORM 1100-Ler-Proximo
+    END-IF.
+
+1100-Ler-Proximo.
+    READ DailyTotalsFile NEXT RECORD
+        AT END
+            SET FimArquivo TO TRUE
+    END-READ.
+
+2000-Ler-E-Imprimir.
+    IF PrimeiroRegistro
+        MOVE DT-Chave-Data TO WS-Dia-Atual
+        MOVE 'N' TO WS-Primeiro-Registro
+    END-IF
+
+    IF DT-Chave-Data NOT = WS-Dia-Atual
+        PERFORM 2500-Imprimir-Subtotal-Dia
+        MOVE DT-Chave-Data TO WS-Dia-Atual
+    END-IF
+
+    MOVE DT-Chave-Data TO LD-Data
+    MOVE DT-Chave-Hora(1:2) TO LD-HH
+    MOVE DT-Chave-Hora(3:2) TO LD-MM
+    MOVE DT-Chave-Hora(5:2) TO LD-SS
+    MOVE DT-Operador TO LD-Operador
+    MOVE DT-Qtd-Numeros TO LD-Qtd
+    MOVE DT-Num1 TO LD-Num1
+    MOVE DT-Num2 TO LD-Num2
+    MOVE DT-Soma TO LD-Soma
+    WRITE ReportRec FROM WS-Linha-Detalhe
+
+    ADD DT-Soma TO WS-Subtotal-Dia
+        ON SIZE ERROR
+            DISPLAY "AVISO: O SUBTOTAL DO DIA EXCEDEU A CAPACIDADE DO CAMPO."
+    END-ADD
+    ADD 1 TO WS-Qtd-Dia
+    ADD DT-Soma TO WS-Grande-Total
+        ON SIZE ERROR
+            DISPLAY "AVISO: O GRANDE TOTAL EXCEDEU A CAPACIDADE DO CAMPO."
+    END-ADD
+    ADD 1 TO WS-Qtd-Total
+
+    PERFORM 1100-Ler-Proximo.
+
+2500-Imprimir-Subtotal-Dia.
+    MOVE WS-Dia-Atual TO LS-Data
+    MOVE WS-Subtotal-Dia TO LS-Subtotal
+    WRITE ReportRec FROM WS-Linha-Subtotal
+    WRITE ReportRec FROM WS-Linha-Branco
+    MOVE ZERO TO WS-Subtotal-Dia
+    MOVE ZERO TO WS-Qtd-Dia.
+
+3000-Finalizar.
+    IF WS-Qtd-Total > 0
+        PERFORM 2500-Imprimir-Subtotal-Dia
+    END-IF
+
+    MOVE WS-Grande-Total TO LG-Total
+    WRITE ReportRec FROM WS-Linha-Grande-Total
+
+    CLOSE DailyTotalsFile
+    CLOSE ReportFile
+
+    DISPLAY "RELATORIO GERADO. REGISTROS IMPRESSOS: " WS-Qtd-Total.
