@@ -0,0 +1,436 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SomaNumerosLote.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransInFile ASSIGN TO TRANSIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TransIn-Status.
+
+    SELECT RelatorioFile ASSIGN TO RELOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Relatorio-Status.
+
+    SELECT RejeitosFile ASSIGN TO REJOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Rejeitos-Status.
+
+    SELECT DailyTotalsFile ASSIGN TO DYNAMIC WS-DailyTotals-FileName
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DT-Chave
+        FILE STATUS IS WS-DailyTotals-Status.
+
+    SELECT AuditLogFile ASSIGN TO DYNAMIC WS-AuditLog-FileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+
+    SELECT GLInterfaceFile ASSIGN TO DYNAMIC WS-GLInterface-FileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLInterface-Status.
+
+    SELECT ControlTotalsFile ASSIGN TO DYNAMIC WS-ControlTotals-FileName
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CT-Chave-Data
+        FILE STATUS IS WS-ControlTotals-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TransInFile.
+01  TransIn-Rec.
+    05 TransIn-Num1          PIC X(8).
+    05 TransIn-Num2          PIC X(8).
+
+FD  RelatorioFile.
+01  RelatorioRec             PIC X(80).
+
+FD  RejeitosFile.
+01  RejeitoRec               PIC X(80).
+
+FD  DailyTotalsFile.
+COPY "DAILYTOT.CPY".
+
+FD  AuditLogFile.
+01  AuditLogRec               PIC X(80).
+
+FD  GLInterfaceFile.
+COPY "GLINTERF.CPY".
+
+FD  ControlTotalsFile.
+COPY "CTLTOTAL.CPY".
+
+WORKING-STORAGE SECTION.
+01  Num1                     PIC S9(7).
+01  Num2                     PIC S9(7).
+01  Soma                     PIC S9(8).
+
+01  WS-Entrada               PIC X(8).
+01  WS-Entrada-Compacta      PIC X(8).
+01  WS-Sinal                 PIC X VALUE SPACE.
+01  WS-Digitos               PIC X(7) JUSTIFIED RIGHT.
+01  WS-Digitos-Num           PIC 9(7).
+01  WS-Valor-Validado        PIC S9(7).
+01  WS-Motivo-Rejeicao       PIC X(30) VALUE SPACES.
+
+01  WS-DailyTotals-FileName  PIC X(100) VALUE "DAILYTOT.DAT".
+01  WS-AuditLog-FileName     PIC X(100) VALUE "AUDITLOG.LOG".
+01  WS-GLInterface-FileName  PIC X(100) VALUE "GL-INTERFACE.DAT".
+01  WS-GL-Conta              PIC X(10) VALUE "0001000000".
+01  WS-ControlTotals-FileName PIC X(100) VALUE "CONTROL-TOTALS.DAT".
+01  WS-ControlTotals-Status   PIC XX.
+
+01  WS-TransIn-Status        PIC XX.
+01  WS-Relatorio-Status      PIC XX.
+01  WS-Rejeitos-Status       PIC XX.
+01  WS-DailyTotals-Status    PIC XX.
+01  WS-AuditLog-Status       PIC XX.
+01  WS-GLInterface-Status    PIC XX.
+
+01  WS-Operador               PIC X(8).
+
+01  WS-Num1-Edit               PIC -(7)9.
+01  WS-Num2-Edit               PIC -(7)9.
+01  WS-Soma-Edit               PIC -(8)9.
+01  WS-Total-Geral-Edit        PIC -(9)9.
+01  WS-CT-Valor-Edit           PIC -(9)9.
+
+01  WS-Linha-Auditoria.
+    05 LA-Data               PIC 9(4)/99/99.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LA-Hora.
+        10 LA-HH             PIC 99.
+        10 FILLER            PIC X VALUE ':'.
+        10 LA-MM             PIC 99.
+        10 FILLER            PIC X VALUE ':'.
+        10 LA-SS             PIC 99.
+    05 FILLER                PIC X(2) VALUE SPACES.
+    05 LA-Operador            PIC X(9).
+    05 LA-Num1                PIC -(7)9.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LA-Num2                PIC -(7)9.
+    05 FILLER                PIC X(1) VALUE SPACE.
+    05 LA-Soma                PIC -(8)9.
+
+01  WS-Flags.
+    05 WS-Fim-Arquivo        PIC X VALUE 'N'.
+       88 FimArquivo         VALUE 'Y'.
+    05 WS-Entrada-Valida     PIC X VALUE 'N'.
+       88 EntradaValida      VALUE 'Y'.
+       88 EntradaInvalida    VALUE 'N'.
+
+01  WS-Contadores.
+    05 WS-Qtd-Lidos          PIC 9(7) VALUE ZERO.
+    05 WS-Qtd-Aceitos        PIC 9(7) VALUE ZERO.
+    05 WS-Qtd-Rejeitados     PIC 9(7) VALUE ZERO.
+    05 WS-Total-Geral        PIC S9(9) VALUE ZERO.
+    05 WS-Seq-Total-Diario   PIC 9(4) VALUE ZERO.
+
+01  WS-Data-Hora-Sistema.
+    05 WS-Data-Sistema       PIC 9(8).
+    05 WS-Hora-Sistema       PIC 9(6).
+    05 FILLER                PIC X(8).
+
+01  WS-Linha-Cabecalho       PIC X(80) VALUE
+    "RELATORIO SOMANUMEROS - PROCESSAMENTO EM LOTE".
+
+01  WS-Linha-Detalhe.
+    05 FILLER                PIC X(11) VALUE "REGISTRO ".
+    05 LD-Num-Reg            PIC ZZZZZZ9.
+    05 FILLER                PIC X(9) VALUE "  NUM1 = ".
+    05 LD-Num1               PIC -(7)9.
+    05 FILLER                PIC X(9) VALUE "  NUM2 = ".
+    05 LD-Num2               PIC -(7)9.
+    05 FILLER                PIC X(9) VALUE "  SOMA = ".
+    05 LD-Soma               PIC -(8)9.
+
+01  WS-Linha-Rodape.
+    05 FILLER                PIC X(22) VALUE "REGISTROS PROCESSADOS ".
+    05 LR-Qtd-Lidos          PIC ZZZZZZ9.
+    05 FILLER                PIC X(12) VALUE "  ACEITOS = ".
+    05 LR-Qtd-Aceitos        PIC ZZZZZZ9.
+    05 FILLER                PIC X(15) VALUE "  REJEITADOS = ".
+    05 LR-Qtd-Rejeitados     PIC ZZZZZZ9.
+
+01  WS-Linha-Total-Geral.
+    05 FILLER                PIC X(14) VALUE "TOTAL GERAL = ".
+    05 LR-Total-Geral        PIC -(9)9.
+
+01  WS-Linha-Rejeito.
+    05 FILLER                PIC X(4) VALUE "REG ".
+    05 LJ-Num-Reg            PIC ZZZZZZ9.
+    05 FILLER                PIC X(6) VALUE " NUM1=".
+    05 LJ-Num1               PIC X(8).
+    05 FILLER                PIC X(6) VALUE " NUM2=".
+    05 LJ-Num2               PIC X(8).
+    05 FILLER                PIC X(9) VALUE " MOTIVO: ".
+    05 LJ-Motivo             PIC X(30).
+
+PROCEDURE DIVISION.
+0000-Processar-Lote.
+    PERFORM 1000-Inicializar
+    PERFORM 2000-Processar-Transacao UNTIL FimArquivo
+    PERFORM 3000-Finalizar
+    STOP RUN.
+
+1000-Inicializar.
+    MOVE FUNCTION CURRENT-DATE TO WS-Data-Hora-Sistema
+    ACCEPT WS-Operador FROM ENVIRONMENT "USER"
+    IF WS-Operador = SPACES
+        MOVE "N/A" TO WS-Operador
+    END-IF
+
+    OPEN INPUT TransInFile
+    IF WS-TransIn-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE ENTRADA: " WS-TransIn-Status
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT RelatorioFile
+    IF WS-Relatorio-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE RELATORIO: " WS-Relatorio-Status
+        STOP RUN
+    END-IF
+    WRITE RelatorioRec FROM WS-Linha-Cabecalho
+
+    OPEN OUTPUT RejeitosFile
+    IF WS-Rejeitos-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE REJEITOS: " WS-Rejeitos-Status
+        STOP RUN
+    END-IF
+
+    PERFORM 2410-Abrir-Total-Diario
+
+    PERFORM 1100-Ler-Transacao.
+
+1100-Ler-Transacao.
+    READ TransInFile
+        AT END
+            SET FimArquivo TO TRUE
+        NOT AT END
+            ADD 1 TO WS-Qtd-Lidos
+    END-READ.
+
+2000-Processar-Transacao.
+    PERFORM 2100-Validar-Registro
+    IF EntradaValida
+        COMPUTE Soma = Num1 + Num2
+            ON SIZE ERROR
+                MOVE "SOMA FORA DE FAIXA" TO WS-Motivo-Rejeicao
+                SET EntradaInvalida TO TRUE
+        END-COMPUTE
+    END-IF
+    IF EntradaValida
+        ADD 1 TO WS-Qtd-Aceitos
+        ADD Soma TO WS-Total-Geral
+            ON SIZE ERROR
+                DISPLAY "AVISO: O TOTAL GERAL EXCEDEU A CAPACIDADE DO CAMPO."
+        END-ADD
+        PERFORM 2300-Escrever-Detalhe
+        PERFORM 2400-Gravar-Total-Diario
+        PERFORM 2450-Gravar-Auditoria
+        PERFORM 2470-Gravar-Interface-Contabil
+        MOVE Num1 TO WS-Num1-Edit
+        MOVE Num2 TO WS-Num2-Edit
+        MOVE Soma TO WS-Soma-Edit
+        DISPLAY "REGISTRO " WS-Qtd-Lidos ": " WS-Num1-Edit
+            " + " WS-Num2-Edit " = " WS-Soma-Edit
+    ELSE
+        ADD 1 TO WS-Qtd-Rejeitados
+        PERFORM 2500-Escrever-Rejeito
+    END-IF
+    PERFORM 1100-Ler-Transacao.
+
+2100-Validar-Registro.
+    MOVE TransIn-Num1 TO WS-Entrada
+    PERFORM 2110-Validar-Entrada
+    IF EntradaValida
+        MOVE WS-Valor-Validado TO Num1
+        MOVE TransIn-Num2 TO WS-Entrada
+        PERFORM 2110-Validar-Entrada
+        IF EntradaValida
+            MOVE WS-Valor-Validado TO Num2
+        ELSE
+            MOVE "NUM2 INVALIDO OU FORA DE FAIXA" TO WS-Motivo-Rejeicao
+        END-IF
+    ELSE
+        MOVE "NUM1 INVALIDO OU FORA DE FAIXA" TO WS-Motivo-Rejeicao
+    END-IF.
+
+2110-Validar-Entrada.
+    SET EntradaInvalida TO TRUE
+    MOVE SPACES TO WS-Digitos
+    MOVE FUNCTION TRIM(WS-Entrada) TO WS-Entrada-Compacta
+    IF WS-Entrada-Compacta NOT = SPACES
+        IF WS-Entrada-Compacta(1:1) = "-"
+            MOVE "-" TO WS-Sinal
+            MOVE FUNCTION TRIM(WS-Entrada-Compacta(2:7)) TO WS-Digitos
+        ELSE
+            MOVE SPACE TO WS-Sinal
+            MOVE FUNCTION TRIM(WS-Entrada-Compacta) TO WS-Digitos
+        END-IF
+        IF WS-Digitos NOT = SPACES
+        AND NOT (WS-Entrada-Compacta(8:1) NOT = SPACE AND WS-Sinal NOT = "-")
+            INSPECT WS-Digitos REPLACING LEADING SPACE BY ZERO
+            IF WS-Digitos IS NUMERIC
+                MOVE WS-Digitos TO WS-Digitos-Num
+                IF WS-Sinal = "-"
+                    COMPUTE WS-Valor-Validado = 0 - WS-Digitos-Num
+                ELSE
+                    MOVE WS-Digitos-Num TO WS-Valor-Validado
+                END-IF
+                SET EntradaValida TO TRUE
+            END-IF
+        END-IF
+    END-IF.
+
+2300-Escrever-Detalhe.
+    MOVE WS-Qtd-Lidos TO LD-Num-Reg
+    MOVE Num1 TO LD-Num1
+    MOVE Num2 TO LD-Num2
+    MOVE Soma TO LD-Soma
+    WRITE RelatorioRec FROM WS-Linha-Detalhe.
+
+2400-Gravar-Total-Diario.
+    MOVE FUNCTION CURRENT-DATE TO WS-Data-Hora-Sistema
+    MOVE WS-Data-Sistema TO DT-Chave-Data
+    MOVE WS-Hora-Sistema TO DT-Chave-Hora
+    MOVE WS-Operador TO DT-Operador
+    MOVE 2 TO DT-Qtd-Numeros
+    MOVE Num1 TO DT-Num1
+    MOVE Num2 TO DT-Num2
+    MOVE Soma TO DT-Soma
+
+    ADD 1 TO WS-Seq-Total-Diario
+    MOVE WS-Seq-Total-Diario TO DT-Chave-Seq
+    WRITE DT-Registro
+    PERFORM UNTIL WS-DailyTotals-Status NOT = "22"
+        ADD 1 TO WS-Seq-Total-Diario
+        MOVE WS-Seq-Total-Diario TO DT-Chave-Seq
+        WRITE DT-Registro
+    END-PERFORM
+    IF WS-DailyTotals-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR O TOTAL DIARIO: "
+            WS-DailyTotals-Status
+    END-IF.
+
+2410-Abrir-Total-Diario.
+    OPEN I-O DailyTotalsFile
+    IF WS-DailyTotals-Status = "35"
+        OPEN OUTPUT DailyTotalsFile
+        CLOSE DailyTotalsFile
+        OPEN I-O DailyTotalsFile
+    END-IF
+    IF WS-DailyTotals-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR TOTAL DIARIO: " WS-DailyTotals-Status
+    END-IF.
+
+2450-Gravar-Auditoria.
+    PERFORM 2460-Abrir-Auditoria
+
+    MOVE WS-Data-Sistema TO LA-Data
+    MOVE WS-Hora-Sistema(1:2) TO LA-HH
+    MOVE WS-Hora-Sistema(3:2) TO LA-MM
+    MOVE WS-Hora-Sistema(5:2) TO LA-SS
+    MOVE WS-Operador TO LA-Operador
+    MOVE Num1 TO LA-Num1
+    MOVE Num2 TO LA-Num2
+    MOVE Soma TO LA-Soma
+
+    WRITE AuditLogRec FROM WS-Linha-Auditoria
+    IF WS-AuditLog-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR A AUDITORIA: "
+            WS-AuditLog-Status
+    END-IF
+
+    CLOSE AuditLogFile.
+
+2460-Abrir-Auditoria.
+    OPEN EXTEND AuditLogFile
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLogFile
+        CLOSE AuditLogFile
+        OPEN EXTEND AuditLogFile
+    END-IF
+    IF WS-AuditLog-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR AUDITORIA: " WS-AuditLog-Status
+    END-IF.
+
+2470-Gravar-Interface-Contabil.
+    PERFORM 2480-Abrir-Interface-Contabil
+
+    MOVE WS-Data-Sistema TO GL-Data
+    MOVE WS-GL-Conta TO GL-Conta
+    MOVE Soma TO GL-Valor
+
+    WRITE GL-Registro
+    IF WS-GLInterface-Status NOT = "00"
+        DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR A INTERFACE CONTABIL: "
+            WS-GLInterface-Status
+    END-IF
+
+    CLOSE GLInterfaceFile.
+
+2480-Abrir-Interface-Contabil.
+    OPEN EXTEND GLInterfaceFile
+    IF WS-GLInterface-Status = "35"
+        OPEN OUTPUT GLInterfaceFile
+        CLOSE GLInterfaceFile
+        OPEN EXTEND GLInterfaceFile
+    END-IF
+    IF WS-GLInterface-Status NOT = "00"
+        DISPLAY "ERRO AO ABRIR INTERFACE CONTABIL: " WS-GLInterface-Status
+    END-IF.
+
+2500-Escrever-Rejeito.
+    MOVE WS-Qtd-Lidos TO LJ-Num-Reg
+    MOVE TransIn-Num1 TO LJ-Num1
+    MOVE TransIn-Num2 TO LJ-Num2
+    MOVE WS-Motivo-Rejeicao TO LJ-Motivo
+    WRITE RejeitoRec FROM WS-Linha-Rejeito
+    DISPLAY "REGISTRO " WS-Qtd-Lidos " REJEITADO: " WS-Motivo-Rejeicao.
+
+3000-Finalizar.
+    PERFORM 3500-Verificar-Total-Controle
+
+    MOVE WS-Qtd-Lidos TO LR-Qtd-Lidos
+    MOVE WS-Qtd-Aceitos TO LR-Qtd-Aceitos
+    MOVE WS-Qtd-Rejeitados TO LR-Qtd-Rejeitados
+    WRITE RelatorioRec FROM WS-Linha-Rodape
+
+    MOVE WS-Total-Geral TO LR-Total-Geral
+    WRITE RelatorioRec FROM WS-Linha-Total-Geral
+
+    CLOSE TransInFile
+    CLOSE RelatorioFile
+    CLOSE RejeitosFile
+    CLOSE DailyTotalsFile
+
+    DISPLAY "PROCESSAMENTO CONCLUIDO"
+    DISPLAY "REGISTROS LIDOS......: " WS-Qtd-Lidos
+    DISPLAY "REGISTROS ACEITOS....: " WS-Qtd-Aceitos
+    DISPLAY "REGISTROS REJEITADOS.: " WS-Qtd-Rejeitados
+    DISPLAY "TOTAL GERAL..........: " LR-Total-Geral.
+
+3500-Verificar-Total-Controle.
+    OPEN INPUT ControlTotalsFile
+    IF WS-ControlTotals-Status = "00"
+        MOVE WS-Data-Sistema TO CT-Chave-Data
+        READ ControlTotalsFile
+            INVALID KEY
+                DISPLAY "Nenhum total de controle cadastrado para a data "
+                    WS-Data-Sistema "."
+            NOT INVALID KEY
+                IF WS-Total-Geral NOT = CT-Valor
+                    MOVE CT-Valor TO WS-CT-Valor-Edit
+                    MOVE WS-Total-Geral TO WS-Total-Geral-Edit
+                    DISPLAY "DIVERGENCIA COM O TOTAL DE CONTROLE! "
+                        "ESPERADO: " WS-CT-Valor-Edit
+                        "  OBTIDO: " WS-Total-Geral-Edit
+                ELSE
+                    DISPLAY "Total geral confere com o total de controle."
+                END-IF
+        END-READ
+        CLOSE ControlTotalsFile
+    END-IF.
